@@ -0,0 +1,457 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SOMABAT.
+000030 AUTHOR. EQUIPE-DE-PROCESSAMENTO-DE-DADOS.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* DATA       AUTOR  DESCRICAO
+000110* ---------- ------ ----------------------------------------------
+000120* 2026-08-09 EPD    PROGRAMA ORIGINAL - VARIANTE EM LOTE DO
+000130*                   SOMASMPL, LE PARES DE UM ARQUIVO DE
+000140*                   TRANSACOES E GRAVA UM RELATORIO DE SAIDA.
+000150* 2026-08-09 EPD    REJEITA E REGISTRA NO ARQUIVO DE EXCECOES OS
+000160*                   REGISTROS DE TRANSACAO COM DADOS NAO
+000170*                   NUMERICOS, EM VEZ DE ABENDAR NO COMPUTE.
+000180* 2026-08-09 EPD    ACEITA PARES COM SINAL (TRAN-SINAL-1/2),
+000190*                   ACOMPANHANDO O SUPORTE A VALORES COM SINAL
+000200*                   DO SOMASMPL.
+000210* 2026-08-09 EPD    GRAVA CADA PAR VALIDO NO MESMO JORNAL DE
+000220*                   AUDITORIA PERMANENTE DO SOMASMPL.
+000230* 2026-08-09 EPD    GERA UM ARQUIVO DE INTERFACE PARA O RAZAO
+000240*                   GERAL (GL), COM CABECALHO, UM DETALHE POR
+000250*                  PAR E UM REGISTRO FINAL DE CONTROLE.
+000260* 2026-08-09 EPD    GRAVA CHECKPOINTS PERIODICOS DO LOTE E
+000270*                   PERMITE REINICIAR A PARTIR DO ULTIMO PONTO
+000280*                   DE CONTROLE, EM VEZ DE REPROCESSAR TUDO.
+000285* 2026-08-09 EPD    LE OS NOMES DO ARQUIVO DE AUDITORIA E DO
+000286*                   ARQUIVO DE INTERFACE DE UM ARQUIVO DE
+000287*                   PARAMETROS MANTIDO PELO SOMAPARM.
+000290*----------------------------------------------------------------
+000300
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SPECIAL-NAMES.
+000340     DECIMAL-POINT IS COMMA.
+000350
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+000390         ORGANIZATION IS SEQUENTIAL.
+000400     SELECT RELATORIO-FILE ASSIGN TO "SOMRPT"
+000410         ORGANIZATION IS SEQUENTIAL.
+000420     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+000430         ORGANIZATION IS SEQUENTIAL.
+000440     SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-NOME-ARQ-AUDITORIA
+000450         ORGANIZATION IS SEQUENTIAL.
+000460     SELECT IFACE-FILE ASSIGN TO DYNAMIC WS-NOME-ARQ-INTERFACE
+000470         ORGANIZATION IS SEQUENTIAL.
+000480     SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+000490         ORGANIZATION IS SEQUENTIAL.
+000495     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+000496         ORGANIZATION IS SEQUENTIAL
+000497         FILE STATUS IS WS-STATUS-PARM.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  TRAN-FILE
+000540     LABEL RECORDS ARE STANDARD
+000550     RECORD CONTAINS 28 CHARACTERS.
+000560 COPY TRANREC.
+000570
+000580 FD  RELATORIO-FILE
+000590     LABEL RECORDS ARE STANDARD
+000600     RECORD CONTAINS 60 CHARACTERS.
+000610 COPY SOMRPT.
+000620
+000630 FD  EXCEPTION-FILE
+000640     LABEL RECORDS ARE STANDARD
+000650     RECORD CONTAINS 58 CHARACTERS.
+000660 COPY EXCPREC.
+000670
+000680 FD  AUDIT-FILE
+000690     LABEL RECORDS ARE STANDARD
+000700     RECORD CONTAINS 50 CHARACTERS.
+000710 COPY AUDITREC.
+000720
+000730 FD  IFACE-FILE
+000740     LABEL RECORDS ARE STANDARD
+000750     RECORD CONTAINS 60 CHARACTERS.
+000760 COPY IFACEREC.
+000770
+000780 FD  CKPT-FILE
+000790     LABEL RECORDS ARE STANDARD
+000800     RECORD CONTAINS 50 CHARACTERS.
+000810 COPY CKPTREC.
+000820
+000825 FD  PARM-FILE
+000826     LABEL RECORDS ARE STANDARD
+000827     RECORD CONTAINS 50 CHARACTERS.
+000828 COPY PARMREC.
+000829
+000830 WORKING-STORAGE SECTION.
+000840*----------------------------------------------------------------
+000850* CAMPOS DE TRABALHO PARA O PAR CORRENTE, JA COM O SINAL APLICADO
+000860*----------------------------------------------------------------
+000870 01  NUMERO-1                   PIC S9(4)
+000880     SIGN IS TRAILING SEPARATE CHARACTER.
+000890 01  NUMERO-2                   PIC S9(4)
+000900     SIGN IS TRAILING SEPARATE CHARACTER.
+000910 01  SOMA                       PIC S9(5)
+000920     SIGN IS TRAILING SEPARATE CHARACTER.
+000930
+000940*----------------------------------------------------------------
+000950* CONTROLE DO LOTE
+000960*----------------------------------------------------------------
+000970 77  WS-TOTAL-GERAL             PIC S9(9)
+000980     SIGN IS TRAILING SEPARATE CHARACTER VALUE ZEROS.
+000990 77  WS-QTDE-PARES              PIC 9(7) VALUE ZEROS.
+001000 77  WS-QTDE-REJEITADOS         PIC 9(7) VALUE ZEROS.
+001010 77  WS-NUMERO-REGISTRO         PIC 9(8) VALUE ZEROS.
+001020
+001030*----------------------------------------------------------------
+001040* CONTROLE DO ARQUIVO DE INTERFACE PARA O RAZAO GERAL (GL)
+001050*----------------------------------------------------------------
+001060 77  WS-BATCH-ID                PIC X(08).
+001070
+001071*----------------------------------------------------------------
+001072* CONFIGURACOES LIDAS DO ARQUIVO DE PARAMETROS (SOMAPARM)
+001073*----------------------------------------------------------------
+001074 77  WS-LABEL-UNIDADE           PIC X(10) VALUE SPACES.
+001074 77  WS-NOME-ARQ-AUDITORIA      PIC X(08) VALUE "AUDTFILE".
+001075 77  WS-NOME-ARQ-INTERFACE      PIC X(08) VALUE "GLIFACE".
+001076 77  WS-DATA-EXECUCAO           PIC 9(08) VALUE ZEROS.
+001077 77  WS-STATUS-PARM             PIC X(02) VALUE "00".
+001077
+001080*----------------------------------------------------------------
+001090* CONTROLE DE CHECKPOINT/REINICIO DO LOTE
+001100*----------------------------------------------------------------
+001110 77  WS-INTERVALO-CHECKPOINT    PIC 9(04) VALUE 0100.
+001120 77  WS-QUOCIENTE-CKPT          PIC 9(08).
+001130 77  WS-RESTO-CHECKPOINT        PIC 9(04).
+001140
+001150 01  WS-SWITCHES.
+001160     05  WS-FIM-ARQUIVO-SW      PIC X(01) VALUE 'N'.
+001170         88  WS-FIM-ARQUIVO     VALUE 'S'.
+001180     05  WS-PAR-VALIDO-SW       PIC X(01) VALUE 'N'.
+001190         88  WS-PAR-VALIDO      VALUE 'S'.
+001200     05  WS-MODO-EXECUCAO-SW    PIC X(01) VALUE 'N'.
+001210         88  WS-MODO-RESTART    VALUE 'S'.
+001220     05  WS-FIM-CKPT-SW         PIC X(01) VALUE 'N'.
+001230         88  WS-FIM-CKPT        VALUE 'S'.
+001240
+001250*----------------------------------------------------------------
+001260* AREA DE TRABALHO PARA REGISTRO DE EXCECAO
+001270*----------------------------------------------------------------
+001280 01  WS-EXCECAO.
+001290     05  WS-EXCP-CAMPO          PIC X(10).
+001300     05  WS-EXCP-VALOR          PIC X(10).
+001310
+001320*----------------------------------------------------------------
+001330* IDENTIFICACAO DO OPERADOR PARA O JORNAL DE AUDITORIA - O JOB
+001340* EM LOTE NAO TEM UM OPERADOR DIGITANDO, ENTAO USA-SE UM ID FIXO
+001350*----------------------------------------------------------------
+001360 77  WS-OPERADOR-ID             PIC X(08) VALUE "BATCH".
+001370
+001380 PROCEDURE DIVISION.
+001390*----------------------------------------------------------------
+001400 0000-MAINLINE.
+001410*----------------------------------------------------------------
+001420     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001430     PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+001440         UNTIL WS-FIM-ARQUIVO.
+001450     PERFORM 9000-ENCERRAR THRU 9000-EXIT.
+001460     STOP RUN.
+001470
+001480*----------------------------------------------------------------
+001490* 1000-INICIALIZAR - ABRE OS ARQUIVOS E LE O PRIMEIRO REGISTRO
+001500*----------------------------------------------------------------
+001510 1000-INICIALIZAR.
+001520     MOVE 'N' TO WS-FIM-ARQUIVO-SW.
+001525     PERFORM 1050-LER-PARAMETROS THRU 1050-EXIT.
+001530     ACCEPT WS-MODO-EXECUCAO-SW.
+001540     OPEN INPUT TRAN-FILE.
+001550     OPEN EXTEND EXCEPTION-FILE.
+001560     OPEN EXTEND AUDIT-FILE.
+001570     IF WS-MODO-RESTART
+001580         PERFORM 1100-RECUPERAR-CHECKPOINT THRU 1100-EXIT
+001590         OPEN EXTEND RELATORIO-FILE
+001600         OPEN EXTEND IFACE-FILE
+001605         OPEN EXTEND CKPT-FILE
+001610         PERFORM 1600-SALTAR-REGISTRO THRU 1600-EXIT
+001620             WS-NUMERO-REGISTRO TIMES
+001630     ELSE
+001640         MOVE ZEROS TO WS-TOTAL-GERAL
+001650         MOVE ZEROS TO WS-QTDE-PARES
+001660         MOVE ZEROS TO WS-QTDE-REJEITADOS
+001670         MOVE ZEROS TO WS-NUMERO-REGISTRO
+001680         OPEN OUTPUT RELATORIO-FILE
+001690         OPEN OUTPUT IFACE-FILE
+001695         OPEN OUTPUT CKPT-FILE
+001700         PERFORM 2700-GRAVAR-CABECALHO-GL THRU 2700-EXIT
+001710     END-IF.
+001730     PERFORM 2100-LER-TRANSACAO THRU 2100-EXIT.
+001740 1000-EXIT.
+001750     EXIT.
+001760
+001761*----------------------------------------------------------------
+001762* 1050-LER-PARAMETROS - LE O REGISTRO UNICO DO ARQUIVO DE
+001763*                       PARAMETROS MANTIDO PELO SOMAPARM; SE O
+001764*                       ARQUIVO NAO EXISTIR OU ESTIVER VAZIO,
+001765*                       PERMANECEM OS VALORES-PADRAO DA
+001766*                       WORKING-STORAGE
+001767*----------------------------------------------------------------
+001768 1050-LER-PARAMETROS.
+001769     OPEN INPUT PARM-FILE.
+001769     IF WS-STATUS-PARM NOT = "00"
+001769         GO TO 1050-EXIT
+001769     END-IF.
+001770     READ PARM-FILE
+001771         AT END
+001772             CLOSE PARM-FILE
+001773             GO TO 1050-EXIT
+001774     END-READ.
+001775     MOVE PARM-LABEL-UNIDADE TO WS-LABEL-UNIDADE.
+001775     MOVE PARM-NOME-ARQ-AUDITORIA TO WS-NOME-ARQ-AUDITORIA.
+001776     MOVE PARM-NOME-ARQ-INTERFACE TO WS-NOME-ARQ-INTERFACE.
+001776     MOVE PARM-DATA-EXECUCAO TO WS-DATA-EXECUCAO.
+001777     CLOSE PARM-FILE.
+001778 1050-EXIT.
+001779     EXIT.
+001780
+001781*----------------------------------------------------------------
+001782* 1100-RECUPERAR-CHECKPOINT - LE O ARQUIVO DE CHECKPOINT DO LOTE
+001790*                             ANTERIOR E RESTAURA OS TOTAIS E O
+001800*                             ULTIMO REGISTRO PROCESSADO
+001810*----------------------------------------------------------------
+001820 1100-RECUPERAR-CHECKPOINT.
+001830     MOVE ZEROS TO WS-TOTAL-GERAL.
+001840     MOVE ZEROS TO WS-QTDE-PARES.
+001850     MOVE ZEROS TO WS-QTDE-REJEITADOS.
+001860     MOVE ZEROS TO WS-NUMERO-REGISTRO.
+001870     MOVE 'N' TO WS-FIM-CKPT-SW.
+001880     OPEN INPUT CKPT-FILE.
+001890     PERFORM 1150-LER-CHECKPOINT THRU 1150-EXIT
+001900         UNTIL WS-FIM-CKPT.
+001910     CLOSE CKPT-FILE.
+001920 1100-EXIT.
+001930     EXIT.
+001940
+001950*----------------------------------------------------------------
+001960* 1150-LER-CHECKPOINT - LE UM REGISTRO DE CHECKPOINT; O ULTIMO
+001970*                       REGISTRO LIDO NO ARQUIVO E O CHECKPOINT
+001980*                       MAIS RECENTE DO LOTE ANTERIOR
+001990*----------------------------------------------------------------
+002000 1150-LER-CHECKPOINT.
+002010     READ CKPT-FILE
+002020         AT END
+002030             SET WS-FIM-CKPT TO TRUE
+002040     END-READ.
+002050     IF NOT WS-FIM-CKPT
+002060         MOVE CKPT-ULTIMO-REGISTRO TO WS-NUMERO-REGISTRO
+002070         MOVE CKPT-TOTAL-PARCIAL TO WS-TOTAL-GERAL
+002080         MOVE CKPT-QTDE-PARCIAL TO WS-QTDE-PARES
+002090         MOVE CKPT-QTDE-REJEITADOS-PARCIAL TO WS-QTDE-REJEITADOS
+002100     END-IF.
+002110 1150-EXIT.
+002120     EXIT.
+002130
+002140*----------------------------------------------------------------
+002150* 1600-SALTAR-REGISTRO - DESCARTA UM REGISTRO JA PROCESSADO NO
+002160*                        LOTE ANTERIOR, PARA REPOSICIONAR O
+002170*                        ARQUIVO DE TRANSACOES NO REINICIO
+002180*----------------------------------------------------------------
+002190 1600-SALTAR-REGISTRO.
+002200     READ TRAN-FILE
+002210         AT END
+002220             SET WS-FIM-ARQUIVO TO TRUE
+002230     END-READ.
+002240 1600-EXIT.
+002250     EXIT.
+002260
+002270*----------------------------------------------------------------
+002280* 2000-PROCESSAR-LOTE - VALIDA, SOMA E GRAVA O RELATORIO DO PAR
+002290*                       CORRENTE; REJEITA REGISTROS INVALIDOS
+002300*----------------------------------------------------------------
+002310 2000-PROCESSAR-LOTE.
+002320     MOVE 'N' TO WS-PAR-VALIDO-SW.
+002330     IF TRAN-NUMERO-1 IS NOT NUMERIC
+002340         MOVE "TRAN-NUM-1" TO WS-EXCP-CAMPO
+002350         MOVE TRAN-NUMERO-1 TO WS-EXCP-VALOR
+002360         PERFORM 2900-REGISTRAR-EXCECAO THRU 2900-EXIT
+002370     ELSE
+002380         IF TRAN-NUMERO-2 IS NOT NUMERIC
+002390             MOVE "TRAN-NUM-2" TO WS-EXCP-CAMPO
+002400             MOVE TRAN-NUMERO-2 TO WS-EXCP-VALOR
+002410             PERFORM 2900-REGISTRAR-EXCECAO THRU 2900-EXIT
+002420         ELSE
+002430             IF TRAN-SINAL-1 <> '+' AND TRAN-SINAL-1 <> '-'
+002440                                    AND TRAN-SINAL-1 <> SPACE
+002450                 MOVE "TRAN-SIN-1" TO WS-EXCP-CAMPO
+002460                 MOVE TRAN-SINAL-1 TO WS-EXCP-VALOR
+002470                 PERFORM 2900-REGISTRAR-EXCECAO THRU 2900-EXIT
+002480             ELSE
+002490                 IF TRAN-SINAL-2 <> '+' AND TRAN-SINAL-2 <> '-'
+002500                                        AND TRAN-SINAL-2 <> SPACE
+002510                     MOVE "TRAN-SIN-2" TO WS-EXCP-CAMPO
+002520                     MOVE TRAN-SINAL-2 TO WS-EXCP-VALOR
+002530                     PERFORM 2900-REGISTRAR-EXCECAO THRU 2900-EXIT
+002540                 ELSE
+002550                     SET WS-PAR-VALIDO TO TRUE
+002560                 END-IF
+002570             END-IF
+002580         END-IF
+002590     END-IF.
+002600
+002610     IF WS-PAR-VALIDO
+002620         IF TRAN-SINAL-1 = '-'
+002630             COMPUTE NUMERO-1 = TRAN-NUMERO-1 * -1
+002640         ELSE
+002650             MOVE TRAN-NUMERO-1 TO NUMERO-1
+002660         END-IF
+002670         IF TRAN-SINAL-2 = '-'
+002680             COMPUTE NUMERO-2 = TRAN-NUMERO-2 * -1
+002690         ELSE
+002700             MOVE TRAN-NUMERO-2 TO NUMERO-2
+002710         END-IF
+002720         COMPUTE SOMA = NUMERO-1 + NUMERO-2
+002730         ADD 1 TO WS-QTDE-PARES
+002740         ADD SOMA TO WS-TOTAL-GERAL
+002750         MOVE NUMERO-1 TO RPT-NUMERO-1
+002760         MOVE NUMERO-2 TO RPT-NUMERO-2
+002770         MOVE SOMA TO RPT-SOMA
+002780         WRITE RELATORIO-RECORD
+002790         PERFORM 2800-REGISTRAR-AUDITORIA THRU 2800-EXIT
+002800         PERFORM 2750-GRAVAR-DETALHE-GL THRU 2750-EXIT
+002810     ELSE
+002820         ADD 1 TO WS-QTDE-REJEITADOS
+002830     END-IF.
+002840     DIVIDE WS-NUMERO-REGISTRO BY WS-INTERVALO-CHECKPOINT
+002850         GIVING WS-QUOCIENTE-CKPT REMAINDER WS-RESTO-CHECKPOINT.
+002860     IF WS-RESTO-CHECKPOINT = ZERO
+002870         PERFORM 2600-GRAVAR-CHECKPOINT THRU 2600-EXIT
+002880     END-IF.
+002890     PERFORM 2100-LER-TRANSACAO THRU 2100-EXIT.
+002900 2000-EXIT.
+002910     EXIT.
+002920
+002930*----------------------------------------------------------------
+002940* 2100-LER-TRANSACAO - LE O PROXIMO PAR DO ARQUIVO DE ENTRADA
+002950*----------------------------------------------------------------
+002960 2100-LER-TRANSACAO.
+002970     READ TRAN-FILE
+002980         AT END
+002990             SET WS-FIM-ARQUIVO TO TRUE
+003000     END-READ.
+003010     IF NOT WS-FIM-ARQUIVO
+003020         ADD 1 TO WS-NUMERO-REGISTRO
+003030     END-IF.
+003040 2100-EXIT.
+003050     EXIT.
+003060
+003070*----------------------------------------------------------------
+003080* 2600-GRAVAR-CHECKPOINT - GRAVA O PONTO DE CONTROLE CORRENTE DO
+003090*                          LOTE (ULTIMO REGISTRO E TOTAIS
+003100*                          PARCIAIS) PARA PERMITIR REINICIO
+003110*----------------------------------------------------------------
+003120 2600-GRAVAR-CHECKPOINT.
+003130     MOVE WS-NUMERO-REGISTRO TO CKPT-ULTIMO-REGISTRO.
+003140     MOVE WS-TOTAL-GERAL TO CKPT-TOTAL-PARCIAL.
+003150     MOVE WS-QTDE-PARES TO CKPT-QTDE-PARCIAL.
+003160     MOVE WS-QTDE-REJEITADOS TO CKPT-QTDE-REJEITADOS-PARCIAL.
+003170     WRITE CKPT-RECORD.
+003180 2600-EXIT.
+003190     EXIT.
+003200
+003210*----------------------------------------------------------------
+003220* 2700-GRAVAR-CABECALHO-GL - GRAVA O REGISTRO DE CABECALHO DO
+003230*                            ARQUIVO DE INTERFACE PARA O GL
+003240*----------------------------------------------------------------
+003250 2700-GRAVAR-CABECALHO-GL.
+003251     INITIALIZE IFACE-RECORD.
+003255     IF WS-DATA-EXECUCAO = ZEROS
+003256         ACCEPT IFACE-HDR-DATA-EXEC FROM DATE YYYYMMDD
+003257     ELSE
+003258         MOVE WS-DATA-EXECUCAO TO IFACE-HDR-DATA-EXEC
+003259     END-IF.
+003270     MOVE IFACE-HDR-DATA-EXEC TO WS-BATCH-ID.
+003280     MOVE WS-BATCH-ID TO IFACE-HDR-BATCH-ID.
+003290     MOVE 'H' TO IFACE-HDR-TIPO.
+003300     WRITE IFACE-RECORD.
+003310 2700-EXIT.
+003320     EXIT.
+003330
+003340*----------------------------------------------------------------
+003350* 2750-GRAVAR-DETALHE-GL - GRAVA UM REGISTRO DE DETALHE NO
+003360*                          ARQUIVO DE INTERFACE PARA O GL
+003370*----------------------------------------------------------------
+003380 2750-GRAVAR-DETALHE-GL.
+003381     INITIALIZE IFACE-RECORD.
+003390     MOVE 'D' TO IFACE-DET-TIPO.
+003400     MOVE SOMA TO IFACE-DET-SOMA.
+003410     WRITE IFACE-RECORD.
+003420 2750-EXIT.
+003430     EXIT.
+003440
+003450*----------------------------------------------------------------
+003460* 2800-REGISTRAR-AUDITORIA - GRAVA O PAR CALCULADO NO JORNAL DE
+003470*                            AUDITORIA PERMANENTE
+003480*----------------------------------------------------------------
+003490 2800-REGISTRAR-AUDITORIA.
+003500     MOVE NUMERO-1 TO AUDIT-NUMERO-1.
+003510     MOVE NUMERO-2 TO AUDIT-NUMERO-2.
+003520     MOVE SOMA TO AUDIT-SOMA.
+003525     IF WS-DATA-EXECUCAO = ZEROS
+003526         ACCEPT AUDIT-DATA-EXECUCAO FROM DATE YYYYMMDD
+003527     ELSE
+003528         MOVE WS-DATA-EXECUCAO TO AUDIT-DATA-EXECUCAO
+003529     END-IF.
+003540     ACCEPT AUDIT-HORA-EXECUCAO FROM TIME.
+003550     MOVE WS-OPERADOR-ID TO AUDIT-OPERADOR-ID.
+003560     WRITE AUDIT-RECORD.
+003570 2800-EXIT.
+003580     EXIT.
+003590*----------------------------------------------------------------
+003600* 2900-REGISTRAR-EXCECAO - GRAVA UMA TRANSACAO REJEITADA NO
+003610*                          ARQUIVO DE EXCECOES
+003620*----------------------------------------------------------------
+003630 2900-REGISTRAR-EXCECAO.
+003640     MOVE "SOMABAT" TO EXCP-PROGRAMA.
+003650     MOVE WS-EXCP-CAMPO TO EXCP-CAMPO.
+003660     MOVE WS-EXCP-VALOR TO EXCP-VALOR-DIGITADO.
+003665     IF WS-DATA-EXECUCAO = ZEROS
+003666         ACCEPT EXCP-DATA FROM DATE YYYYMMDD
+003667     ELSE
+003668         MOVE WS-DATA-EXECUCAO TO EXCP-DATA
+003669     END-IF.
+003680     ACCEPT EXCP-HORA FROM TIME.
+003690     WRITE EXCEPTION-RECORD.
+003700 2900-EXIT.
+003710     EXIT.
+003720*----------------------------------------------------------------
+003730* 9000-ENCERRAR - EXIBE OS TOTAIS DO LOTE E FECHA OS ARQUIVOS
+003740*----------------------------------------------------------------
+003750 9000-ENCERRAR.
+003755     INITIALIZE IFACE-RECORD.
+003760     MOVE 'T' TO IFACE-TRL-TIPO.
+003770     MOVE WS-QTDE-PARES TO IFACE-TRL-QTDE-REG.
+003780     MOVE WS-TOTAL-GERAL TO IFACE-TRL-TOTAL-CTRL.
+003790     WRITE IFACE-RECORD.
+003800     PERFORM 2600-GRAVAR-CHECKPOINT THRU 2600-EXIT.
+003810     CLOSE TRAN-FILE.
+003820     CLOSE RELATORIO-FILE.
+003830     CLOSE EXCEPTION-FILE.
+003840     CLOSE AUDIT-FILE.
+003850     CLOSE IFACE-FILE.
+003860     CLOSE CKPT-FILE.
+003870     DISPLAY "----------------------------------------".
+003880     DISPLAY "Pares processados no lote ...... "
+003890             WS-QTDE-PARES.
+003900     DISPLAY "Pares rejeitados no lote ....... "
+003910             WS-QTDE-REJEITADOS.
+003920     DISPLAY "Total geral do lote ............ "
+003930             WS-TOTAL-GERAL " " WS-LABEL-UNIDADE.
+003940 9000-EXIT.
+003950     EXIT.
