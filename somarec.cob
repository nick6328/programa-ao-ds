@@ -0,0 +1,235 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SOMAREC.
+000030 AUTHOR. EQUIPE-DE-PROCESSAMENTO-DE-DADOS.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* DATA       AUTOR  DESCRICAO
+000110* ---------- ------ ----------------------------------------------
+000120* 2026-08-09 EPD    PROGRAMA ORIGINAL - LE O REGISTRO DE CONTROLE
+000130*                   INDEPENDENTE E O TRAILER DO ARQUIVO DE
+000140*                   INTERFACE GERADO PELO SOMABAT, E EMITE UM
+000150*                   RELATORIO DE CONCILIACAO DE TOTAIS.
+000155* 2026-08-09 EPD    NAO TENTA CONFERIR OS TOTAIS QUANDO O
+000156*                   ARQUIVO DE CONTROLE ESTA VAZIO.
+000157* 2026-08-09 EPD    NAO TENTA CONFERIR OS TOTAIS QUANDO O
+000158*                   TRAILER DO ARQUIVO DE INTERFACE NAO FOI
+000159*                   ENCONTRADO. LE O NOME DO ARQUIVO DE
+000160*                   INTERFACE DO ARQUIVO DE PARAMETROS MANTIDO
+000161*                   PELO SOMAPARM, ACOMPANHANDO O SOMABAT.
+000162*----------------------------------------------------------------
+000170
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SPECIAL-NAMES.
+000210     DECIMAL-POINT IS COMMA.
+000220
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CTL-FILE ASSIGN TO "CTLFILE"
+000255         ORGANIZATION IS SEQUENTIAL
+000256         FILE STATUS IS WS-STATUS-CTL.
+000260
+000270     SELECT IFACE-FILE ASSIGN TO DYNAMIC WS-NOME-ARQ-INTERFACE
+000280         ORGANIZATION IS SEQUENTIAL.
+000285
+000286     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+000287         ORGANIZATION IS SEQUENTIAL
+000288         FILE STATUS IS WS-STATUS-PARM.
+000290
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  CTL-FILE
+000330     LABEL RECORDS ARE STANDARD
+000340     RECORD CONTAINS 60 CHARACTERS.
+000350 COPY CTLREC.
+000360
+000370 FD  IFACE-FILE
+000380     LABEL RECORDS ARE STANDARD
+000390     RECORD CONTAINS 60 CHARACTERS.
+000400 COPY IFACEREC.
+000405
+000406 FD  PARM-FILE
+000407     LABEL RECORDS ARE STANDARD
+000408     RECORD CONTAINS 50 CHARACTERS.
+000409 COPY PARMREC.
+000410
+000420 WORKING-STORAGE SECTION.
+000430*----------------------------------------------------------------
+000440* CONTROLE DE LEITURA DOS ARQUIVOS
+000450*----------------------------------------------------------------
+000455 77  WS-STATUS-CTL              PIC X(02) VALUE "00".
+000456 77  WS-STATUS-PARM             PIC X(02) VALUE "00".
+000457 77  WS-NOME-ARQ-INTERFACE      PIC X(08) VALUE "GLIFACE".
+000460 01  WS-SWITCHES.
+000470     05  WS-FIM-IFACE-SW        PIC X(01) VALUE 'N'.
+000480         88  WS-FIM-IFACE       VALUE 'S'.
+000490     05  WS-TRAILER-ACHADO-SW   PIC X(01) VALUE 'N'.
+000500         88  WS-TRAILER-ACHADO  VALUE 'S'.
+000510     05  WS-LOTE-CONFERE-SW     PIC X(01) VALUE 'N'.
+000520         88  WS-LOTE-CONFERE    VALUE 'S'.
+000525     05  WS-CTL-VAZIO-SW        PIC X(01) VALUE 'N'.
+000526         88  WS-CTL-VAZIO       VALUE 'S'.
+000527     05  WS-CTL-ABERTO-SW       PIC X(01) VALUE 'N'.
+000528         88  WS-CTL-ABERTO      VALUE 'S'.
+000530
+000540*----------------------------------------------------------------
+000550* VALORES EXTRAIDOS DO TRAILER DO ARQUIVO DE INTERFACE
+000560*----------------------------------------------------------------
+000570 77  WS-QTDE-PROCESSADA         PIC 9(07) VALUE ZEROS.
+000580 77  WS-TOTAL-PROCESSADO        PIC S9(09)
+000590     SIGN IS TRAILING SEPARATE CHARACTER VALUE ZEROS.
+000600
+000610*----------------------------------------------------------------
+000620* VARIACOES CALCULADAS PARA O RELATORIO DE CONCILIACAO
+000630*----------------------------------------------------------------
+000640 77  WS-VARIACAO-QTDE           PIC S9(07)
+000650     SIGN IS TRAILING SEPARATE CHARACTER VALUE ZEROS.
+000660 77  WS-VARIACAO-TOTAL          PIC S9(09)
+000670     SIGN IS TRAILING SEPARATE CHARACTER VALUE ZEROS.
+000680
+000690 PROCEDURE DIVISION.
+000700*----------------------------------------------------------------
+000710 0000-MAINLINE.
+000720*----------------------------------------------------------------
+000730     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000740     IF NOT WS-CTL-VAZIO
+000745         PERFORM 2000-LOCALIZAR-TRAILER THRU 2000-EXIT
+000750             UNTIL WS-FIM-IFACE OR WS-TRAILER-ACHADO
+000756         IF WS-TRAILER-ACHADO
+000757             PERFORM 3000-CONFERIR-TOTAIS THRU 3000-EXIT
+000758         END-IF
+000759     END-IF.
+000770     PERFORM 9000-ENCERRAR THRU 9000-EXIT.
+000780     STOP RUN.
+000790
+000800*----------------------------------------------------------------
+000810* 1000-INICIALIZAR - ABRE O ARQUIVO DE CONTROLE E O ARQUIVO DE
+000820*                    INTERFACE, E LE O REGISTRO DE CONTROLE
+000830*----------------------------------------------------------------
+000840 1000-INICIALIZAR.
+000845     PERFORM 1050-LER-PARAMETROS THRU 1050-EXIT.
+000850     OPEN INPUT CTL-FILE.
+000855     IF WS-STATUS-CTL NOT = "00"
+000856         SET WS-CTL-VAZIO TO TRUE
+000857         DISPLAY "*** ARQUIVO DE CONTROLE VAZIO ***"
+000858         OPEN INPUT IFACE-FILE
+000859         GO TO 1000-EXIT
+000860     END-IF.
+000861     SET WS-CTL-ABERTO TO TRUE.
+000862     OPEN INPUT IFACE-FILE.
+000870     READ CTL-FILE
+000880         AT END
+000890             SET WS-CTL-VAZIO TO TRUE
+000895             DISPLAY "*** ARQUIVO DE CONTROLE VAZIO ***"
+000900     END-READ.
+000910 1000-EXIT.
+000920     EXIT.
+000930
+000931*----------------------------------------------------------------
+000932* 1050-LER-PARAMETROS - LE O NOME DO ARQUIVO DE INTERFACE DO
+000933*                       ARQUIVO DE PARAMETROS MANTIDO PELO
+000934*                       SOMAPARM. SE O ARQUIVO NAO EXISTIR OU
+000935*                       ESTIVER VAZIO, PERMANECE O VALOR-PADRAO.
+000935*----------------------------------------------------------------
+000936 1050-LER-PARAMETROS.
+000937     OPEN INPUT PARM-FILE.
+000938     IF WS-STATUS-PARM NOT = "00"
+000939         GO TO 1050-EXIT
+000940     END-IF.
+000941     READ PARM-FILE
+000942         AT END
+000943             CLOSE PARM-FILE
+000944             GO TO 1050-EXIT
+000945     END-READ.
+000946     MOVE PARM-NOME-ARQ-INTERFACE TO WS-NOME-ARQ-INTERFACE.
+000947     CLOSE PARM-FILE.
+000948 1050-EXIT.
+000949     EXIT.
+000950
+000940*----------------------------------------------------------------
+000950* 2000-LOCALIZAR-TRAILER - LE O ARQUIVO DE INTERFACE ATE ACHAR O
+000960*                          REGISTRO FINAL DE CONTROLE (TIPO 'T')
+000970*----------------------------------------------------------------
+000980 2000-LOCALIZAR-TRAILER.
+000990     READ IFACE-FILE
+001000         AT END
+001010             SET WS-FIM-IFACE TO TRUE
+001020     END-READ.
+001030     IF NOT WS-FIM-IFACE
+001040         IF IFACE-TRL-TIPO = 'T'
+001050             SET WS-TRAILER-ACHADO TO TRUE
+001060             MOVE IFACE-TRL-QTDE-REG TO WS-QTDE-PROCESSADA
+001070             MOVE IFACE-TRL-TOTAL-CTRL TO WS-TOTAL-PROCESSADO
+001080         END-IF
+001090     END-IF.
+001100 2000-EXIT.
+001110     EXIT.
+001120
+001130*----------------------------------------------------------------
+001140* 3000-CONFERIR-TOTAIS - COMPARA A CONTAGEM E O TOTAL PROCESSADOS
+001150*                        CONTRA OS VALORES DO CONTROLE
+001160*                        INDEPENDENTE E EMITE O RELATORIO
+001170*----------------------------------------------------------------
+001180 3000-CONFERIR-TOTAIS.
+001190     COMPUTE WS-VARIACAO-QTDE =
+001200         WS-QTDE-PROCESSADA - CTL-QTDE-ESPERADA.
+001210     COMPUTE WS-VARIACAO-TOTAL =
+001220         WS-TOTAL-PROCESSADO - CTL-TOTAL-ESPERADO.
+001230
+001240     IF WS-VARIACAO-QTDE = ZERO AND WS-VARIACAO-TOTAL = ZERO
+001250         SET WS-LOTE-CONFERE TO TRUE
+001260     END-IF.
+001270
+001280     DISPLAY "========================================".
+001290     DISPLAY "RELATORIO DE CONCILIACAO DE TOTAIS".
+001300     DISPLAY "========================================".
+001310     DISPLAY "Qtde esperada (controle) ....... "
+001320             CTL-QTDE-ESPERADA.
+001330     DISPLAY "Qtde processada (SOMABAT) ....... "
+001340             WS-QTDE-PROCESSADA.
+001350     DISPLAY "Variacao de quantidade .......... "
+001360             WS-VARIACAO-QTDE.
+001370     DISPLAY "Total esperado (controle) ....... "
+001380             CTL-TOTAL-ESPERADO.
+001390     DISPLAY "Total processado (SOMABAT) ...... "
+001400             WS-TOTAL-PROCESSADO.
+001410     DISPLAY "Variacao de total ............... "
+001420             WS-VARIACAO-TOTAL.
+001430
+001440     IF WS-LOTE-CONFERE
+001450         DISPLAY "SITUACAO ........................ CONFERE"
+001460     ELSE
+001470         DISPLAY "SITUACAO ........................ ***"
+001480                 " DIVERGENTE ***"
+001490     END-IF.
+001500     DISPLAY "========================================".
+001510 3000-EXIT.
+001520     EXIT.
+001530
+001540*----------------------------------------------------------------
+001550* 9000-ENCERRAR - FECHA OS ARQUIVOS
+001560*----------------------------------------------------------------
+001570 9000-ENCERRAR.
+001575     IF WS-CTL-VAZIO
+001576         DISPLAY "========================================"
+001577         DISPLAY "CONCILIACAO NAO REALIZADA - SEM REGISTRO"
+001578         DISPLAY "DE CONTROLE INDEPENDENTE PARA CONFERIR."
+001579         DISPLAY "========================================"
+001584     ELSE
+001585         IF NOT WS-TRAILER-ACHADO
+001586             DISPLAY "========================================"
+001587             DISPLAY "CONCILIACAO NAO REALIZADA - TRAILER DO"
+001588             DISPLAY "ARQUIVO DE INTERFACE NAO FOI ENCONTRADO."
+001589             DISPLAY "========================================"
+001590         END-IF
+001591     END-IF.
+001581     IF WS-CTL-ABERTO
+001582         CLOSE CTL-FILE
+001583     END-IF.
+001590     CLOSE IFACE-FILE.
+001600 9000-EXIT.
+001610     EXIT.
