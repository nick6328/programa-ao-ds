@@ -0,0 +1,49 @@
+//SOMABATR JOB (ACCTNO,DEPTNO),'SOMA EM LOTE-REIN',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB       : SOMABATR
+//* PROGRAMA  : SOMABAT
+//* PROPOSITO : REINICIA UM LOTE DO SOMABAT INTERROMPIDO, A PARTIR
+//*             DO ULTIMO CHECKPOINT GRAVADO PELA EXECUCAO ANTERIOR
+//*             (SOMABATJ). O CKPTFILE APONTA PARA O CHECKPOINT JA
+//*             EXISTENTE (DISP=SHR) E O CARTAO DE CONTROLE
+//*             RESPONDE 'S' PARA ACIONAR O MODO DE REINICIO.
+//*--------------------------------------------------------------
+//* HISTORICO DE ALTERACOES
+//* DATA       AUTOR  DESCRICAO
+//* ---------- ------ ------------------------------------------
+//* 2026-08-09 EPD    JCL ORIGINAL.
+//* 2026-08-09 EPD    ACRESCENTA O PARMFILE, MANTIDO PELO SOMAPARM.
+//*--------------------------------------------------------------
+//* ATENCAO: OS DDNAMES AUDTFILE E GLIFACE DEVEM SER OS MESMOS
+//* NOMES CONFIGURADOS NO PARMFILE NO MOMENTO EM QUE O CHECKPOINT
+//* SENDO REINICIADO FOI GRAVADO - SE O SOMAPARM RENOMEOU O
+//* JORNAL DE AUDITORIA OU O ARQUIVO DE INTERFACE ENTRE A EXECUCAO
+//* ORIGINAL (SOMABATJ) E ESTE REINICIO, ATUALIZE ESTAS DD NA
+//* MESMA MANUTENCAO.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SOMABAT
+//STEPLIB  DD DSN=PROD.SOMASMPL.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.SOMASMPL.TRANSACT.GDIARIO,DISP=SHR
+//SOMRPT   DD DSN=PROD.SOMASMPL.RELATORIO.GDIARIO,DISP=SHR
+//EXCPFILE DD DSN=PROD.SOMASMPL.EXCECOES,DISP=MOD
+//AUDTFILE DD DSN=PROD.SOMASMPL.AUDITORIA,DISP=MOD
+//GLIFACE  DD DSN=PROD.SOMASMPL.GLIFACE.GDIARIO,DISP=SHR
+//CKPTFILE DD DSN=PROD.SOMASMPL.CHECKPOINT,DISP=SHR
+//PARMFILE DD DSN=PROD.SOMASMPL.PARAMETROS,DISP=SHR
+//* CARTAO DE CONTROLE - 'N' = LOTE NOVO, 'S' = REINICIAR
+//SYSIN    DD *
+S
+/*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP020 - CONFERE O TOTAL E A CONTAGEM DO LOTE CONTRA O
+//*           CONTROLE INDEPENDENTE, DA MESMA FORMA QUE NO JOB
+//*           NOTURNO NORMAL (SOMABATJ).
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=SOMAREC,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.SOMASMPL.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=PROD.SOMASMPL.CONTROLE.GDIARIO,DISP=SHR
+//GLIFACE  DD DSN=*.STEP010.GLIFACE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
