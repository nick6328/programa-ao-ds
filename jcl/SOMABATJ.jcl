@@ -0,0 +1,66 @@
+//SOMABATJ JOB (ACCTNO,DEPTNO),'SOMA EM LOTE',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB       : SOMABATJ
+//* PROGRAMA  : SOMABAT
+//* PROPOSITO : EXECUTA O SOMABAT (VARIANTE EM LOTE DO SOMASMPL)
+//*             COMO JOB NOTURNO NAO ASSISTIDO, LENDO O ARQUIVO DE
+//*             TRANSACOES DO DIA, GRAVANDO O RELATORIO, O ARQUIVO
+//*             DE INTERFACE PARA O GL E O JORNAL DE AUDITORIA.
+//*--------------------------------------------------------------
+//* HISTORICO DE ALTERACOES
+//* DATA       AUTOR  DESCRICAO
+//* ---------- ------ ------------------------------------------
+//* 2026-08-09 EPD    JCL ORIGINAL.
+//* 2026-08-09 EPD    ACRESCENTA O PARMFILE, MANTIDO PELO SOMAPARM.
+//* 2026-08-09 EPD    MANTEM O RELATORIO, O GLIFACE E O CHECKPOINT
+//*                   EM CASO DE TERMINO ANORMAL, PARA QUE O
+//*                   REINICIO (SOMABATR) TENHA O QUE RECUPERAR.
+//*--------------------------------------------------------------
+//* ATENCAO: OS DDNAMES AUDTFILE E GLIFACE SAO ALOCADOS AQUI ANTES
+//* DO SOMABAT SER CARREGADO. O PARMFILE (MANTIDO PELO SOMAPARM)
+//* PODE MUDAR O NOME LOGICO QUE O PROGRAMA ABRE PARA O JORNAL DE
+//* AUDITORIA E O ARQUIVO DE INTERFACE, MAS SO SURTE EFEITO SE O
+//* NOVO NOME FOR TAMBEM O DDNAME DESTE JOB - SE UM OPERADOR MUDAR
+//* ESSES NOMES NO SOMAPARM, ESTAS DUAS DD DEVEM SER RENOMEADAS NA
+//* MESMA MANUTENCAO, OU O STEP010 ABENDA POR DDNAME INEXISTENTE.
+//*--------------------------------------------------------------
+//* PARA REINICIAR UM LOTE INTERROMPIDO A PARTIR DO ULTIMO
+//* CHECKPOINT, USE O MEMBRO SOMABATR NESTA MESMA BIBLIOTECA EM
+//* VEZ DESTE - ELE APONTA O CKPTFILE PARA O CHECKPOINT JA
+//* EXISTENTE E RESPONDE 'S' NO CARTAO DE CONTROLE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SOMABAT
+//STEPLIB  DD DSN=PROD.SOMASMPL.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.SOMASMPL.TRANSACT.GDIARIO,DISP=SHR
+//SOMRPT   DD DSN=PROD.SOMASMPL.RELATORIO.GDIARIO,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60)
+//EXCPFILE DD DSN=PROD.SOMASMPL.EXCECOES,DISP=MOD
+//AUDTFILE DD DSN=PROD.SOMASMPL.AUDITORIA,DISP=MOD
+//GLIFACE  DD DSN=PROD.SOMASMPL.GLIFACE.GDIARIO,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60)
+//CKPTFILE DD DSN=PROD.SOMASMPL.CHECKPOINT,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=50)
+//PARMFILE DD DSN=PROD.SOMASMPL.PARAMETROS,DISP=SHR
+//* CARTAO DE CONTROLE - 'N' = LOTE NOVO, 'S' = REINICIAR
+//SYSIN    DD *
+N
+/*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP020 - CONFERE O TOTAL E A CONTAGEM DO LOTE CONTRA O
+//*           CONTROLE INDEPENDENTE (FICHA DE CONTROLE MANUAL OU
+//*           RAZAO DE ORIGEM) ANTES DE LIBERAR O LOTE PARA O GL.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=SOMAREC,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.SOMASMPL.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=PROD.SOMASMPL.CONTROLE.GDIARIO,DISP=SHR
+//GLIFACE  DD DSN=*.STEP010.GLIFACE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
