@@ -0,0 +1,33 @@
+000100*----------------------------------------------------------------
+000200* IFACEREC - LAYOUT DO ARQUIVO DE INTERFACE PARA O RAZAO GERAL
+000300*            (GL). REGISTRO DE CABECALHO (H), UM DETALHE (D)
+000400*            POR PAR SOMADO E UM REGISTRO FINAL (T) COM O TOTAL
+000500*            DE CONTROLE, PARA O JOB DE LANCAMENTO NO GL LER
+000600*            DIRETAMENTE.
+000700*----------------------------------------------------------------
+000800* DATA       AUTOR  DESCRICAO
+000900* ---------- ------ ----------------------------------------------
+001000* 2026-08-09 EPD    LAYOUT ORIGINAL.
+001100*----------------------------------------------------------------
+001200 01  IFACE-RECORD.
+001300     05  IFACE-TIPO-REG         PIC X(01).
+001400     05  IFACE-DETALHE          PIC X(59).
+001500
+001600 01  IFACE-HEADER-RECORD REDEFINES IFACE-RECORD.
+001700     05  IFACE-HDR-TIPO         PIC X(01).
+001800     05  IFACE-HDR-DATA-EXEC    PIC 9(08).
+001900     05  IFACE-HDR-BATCH-ID     PIC X(08).
+002000     05  FILLER                 PIC X(43).
+002100
+002200 01  IFACE-DETALHE-RECORD REDEFINES IFACE-RECORD.
+002300     05  IFACE-DET-TIPO         PIC X(01).
+002400     05  IFACE-DET-SOMA         PIC S9(09)
+002500         SIGN IS TRAILING SEPARATE CHARACTER.
+002600     05  FILLER                 PIC X(49).
+002700
+002800 01  IFACE-TRAILER-RECORD REDEFINES IFACE-RECORD.
+002900     05  IFACE-TRL-TIPO         PIC X(01).
+003000     05  IFACE-TRL-QTDE-REG     PIC 9(07).
+003100     05  IFACE-TRL-TOTAL-CTRL   PIC S9(09)
+003200         SIGN IS TRAILING SEPARATE CHARACTER.
+003300     05  FILLER                 PIC X(42).
