@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000200* PARMREC - LAYOUT DO REGISTRO DE PARAMETROS DE EXECUCAO DO
+000300*           SOMASMPL/SOMABAT. REGISTRO UNICO, MANTIDO PELO
+000400*           PROGRAMA DE MANUTENCAO SOMAPARM, PARA QUE A
+000500*           OPERACAO POSSA AJUSTAR CONFIGURACOES ENTRE UM DIA
+000600*           E OUTRO SEM RECOMPILAR OS PROGRAMAS.
+000700*----------------------------------------------------------------
+000800* DATA       AUTOR  DESCRICAO
+000900* ---------- ------ ----------------------------------------------
+001000* 2026-08-09 EPD    LAYOUT ORIGINAL.
+001100*----------------------------------------------------------------
+001200 01  PARM-RECORD.
+001300     05  PARM-DATA-EXECUCAO     PIC 9(08).
+001400     05  PARM-LABEL-UNIDADE     PIC X(10).
+001500     05  PARM-VALOR-SENTINELA   PIC 9(04).
+001600     05  PARM-NOME-ARQ-AUDITORIA
+001700                                PIC X(08).
+001800     05  PARM-NOME-ARQ-INTERFACE
+001900                                PIC X(08).
+002000     05  FILLER                 PIC X(12).
