@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------
+000200* EXCPREC - LAYOUT DO REGISTRO DO ARQUIVO DE EXCECOES. GRAVADO
+000300*           SEMPRE QUE UMA ENTRADA DIGITADA FALHAR NA VALIDACAO
+000400*           NUMERICA DO SOMASMPL/SOMABAT.
+000500*----------------------------------------------------------------
+000600* DATA       AUTOR  DESCRICAO
+000700* ---------- ------ ----------------------------------------------
+000800* 2026-08-09 EPD    LAYOUT ORIGINAL.
+000900*----------------------------------------------------------------
+001000 01  EXCEPTION-RECORD.
+001100     05  EXCP-PROGRAMA          PIC X(08).
+001200     05  EXCP-CAMPO             PIC X(10).
+001300     05  EXCP-VALOR-DIGITADO    PIC X(10).
+001400     05  EXCP-DATA              PIC 9(08).
+001500     05  EXCP-HORA              PIC 9(08).
+001600     05  FILLER                 PIC X(14).
