@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------
+000200* CKPTREC - LAYOUT DO REGISTRO DE CHECKPOINT DO SOMABAT. GRAVADO
+000300*           PERIODICAMENTE DURANTE O LOTE PARA PERMITIR REINICIO
+000400*           A PARTIR DO ULTIMO PONTO DE CONTROLE, EM VEZ DE
+000500*           REPROCESSAR O ARQUIVO DE TRANSACOES DESDE O INICIO.
+000600*----------------------------------------------------------------
+000700* DATA       AUTOR  DESCRICAO
+000800* ---------- ------ ----------------------------------------------
+000900* 2026-08-09 EPD    LAYOUT ORIGINAL.
+001000*----------------------------------------------------------------
+001100 01  CKPT-RECORD.
+001200     05  CKPT-ULTIMO-REGISTRO   PIC 9(08).
+001300     05  CKPT-TOTAL-PARCIAL     PIC S9(09)
+001400         SIGN IS TRAILING SEPARATE CHARACTER.
+001500     05  CKPT-QTDE-PARCIAL      PIC 9(07).
+001600     05  CKPT-QTDE-REJEITADOS-PARCIAL
+001700                                PIC 9(07).
+001800     05  FILLER                 PIC X(18).
