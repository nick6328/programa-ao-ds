@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------
+000200* TRANREC - LAYOUT DO REGISTRO DE TRANSACAO DE ENTRADA PARA O
+000300*           PROCESSAMENTO EM LOTE DO SOMASMPL (SOMABAT).
+000400*           UM PAR NUMERO-1/NUMERO-2 POR REGISTRO.
+000500*----------------------------------------------------------------
+000600* DATA       AUTOR  DESCRICAO
+000700* ---------- ------ ----------------------------------------------
+000800* 2026-08-09 EPD    LAYOUT ORIGINAL, MESMO FORMATO PIC 9(4)/9(4)
+000900*                   DO PROGRAMA INTERATIVO.
+001000* 2026-08-09 EPD    ACRESCENTA O SINAL DE CADA VALOR (+ CREDITO,
+001100*                   - DEBITO), ACOMPANHANDO O SOMASMPL.
+001200*----------------------------------------------------------------
+001300 01  TRAN-RECORD.
+001400     05  TRAN-NUMERO-1          PIC 9(04).
+001500     05  TRAN-SINAL-1           PIC X(01).
+001600     05  TRAN-NUMERO-2          PIC 9(04).
+001700     05  TRAN-SINAL-2           PIC X(01).
+001800     05  FILLER                 PIC X(18).
