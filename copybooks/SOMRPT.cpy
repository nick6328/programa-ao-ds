@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000200* SOMRPT - LAYOUT DO REGISTRO DE SAIDA/RELATORIO DO SOMABAT.
+000300*          UMA LINHA POR PAR PROCESSADO EM LOTE.
+000400*----------------------------------------------------------------
+000500* DATA       AUTOR  DESCRICAO
+000600* ---------- ------ ----------------------------------------------
+000700* 2026-08-09 EPD    LAYOUT ORIGINAL.
+000800* 2026-08-09 EPD    CAMPOS PASSAM A SER COM SINAL, ACOMPANHANDO
+000900*                   O SUPORTE A VALORES COM SINAL DO SOMASMPL.
+001000*----------------------------------------------------------------
+001100 01  RELATORIO-RECORD.
+001200     05  RPT-NUMERO-1           PIC S9(04)
+001300         SIGN IS TRAILING SEPARATE CHARACTER.
+001400     05  FILLER                 PIC X(02) VALUE SPACES.
+001500     05  RPT-NUMERO-2           PIC S9(04)
+001600         SIGN IS TRAILING SEPARATE CHARACTER.
+001700     05  FILLER                 PIC X(02) VALUE SPACES.
+001800     05  RPT-SOMA               PIC S9(05)
+001900         SIGN IS TRAILING SEPARATE CHARACTER.
+002000     05  FILLER                 PIC X(40) VALUE SPACES.
