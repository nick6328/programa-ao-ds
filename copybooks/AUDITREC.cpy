@@ -0,0 +1,20 @@
+000100*----------------------------------------------------------------
+000200* AUDITREC - LAYOUT DO REGISTRO DO JORNAL DE AUDITORIA. GRAVADO
+000300*            PARA CADA PAR SOMADO PELO SOMASMPL/SOMABAT, PARA
+000400*            MANTER UM HISTORICO PERMANENTE DOS CALCULOS.
+000500*----------------------------------------------------------------
+000600* DATA       AUTOR  DESCRICAO
+000700* ---------- ------ ----------------------------------------------
+000800* 2026-08-09 EPD    LAYOUT ORIGINAL.
+000900*----------------------------------------------------------------
+001000 01  AUDIT-RECORD.
+001100     05  AUDIT-NUMERO-1         PIC S9(04)
+001200         SIGN IS TRAILING SEPARATE CHARACTER.
+001300     05  AUDIT-NUMERO-2         PIC S9(04)
+001400         SIGN IS TRAILING SEPARATE CHARACTER.
+001500     05  AUDIT-SOMA             PIC S9(05)
+001600         SIGN IS TRAILING SEPARATE CHARACTER.
+001700     05  AUDIT-DATA-EXECUCAO    PIC 9(08).
+001800     05  AUDIT-HORA-EXECUCAO    PIC 9(08).
+001900     05  AUDIT-OPERADOR-ID      PIC X(08).
+002000     05  FILLER                 PIC X(10).
