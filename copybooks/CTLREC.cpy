@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------
+000200* CTLREC - LAYOUT DO REGISTRO DE CONTROLE INDEPENDENTE, USADO
+000300*          PELO SOMAREC PARA CONFERIR O LOTE PROCESSADO PELO
+000400*          SOMABAT CONTRA UMA CONTAGEM E UM TOTAL INFORMADOS
+000500*          SEPARADAMENTE (RAZAO OU FICHA DE CONTROLE MANUAL).
+000600*----------------------------------------------------------------
+000700* DATA       AUTOR  DESCRICAO
+000800* ---------- ------ ----------------------------------------------
+000900* 2026-08-09 EPD    LAYOUT ORIGINAL.
+001000*----------------------------------------------------------------
+001100 01  CTL-RECORD.
+001200     05  CTL-QTDE-ESPERADA      PIC 9(07).
+001300     05  CTL-TOTAL-ESPERADO     PIC S9(09)
+001400         SIGN IS TRAILING SEPARATE CHARACTER.
+001500     05  FILLER                 PIC X(43).
