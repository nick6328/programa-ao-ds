@@ -1,19 +1,346 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SomaSimples.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUMERO-1        PIC 9(4).
-       01 NUMERO-2        PIC 9(4).
-       01 SOMA            PIC 9(5).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Digite o primeiro número: " WITH NO ADVANCING.
-           ACCEPT NUMERO-1.
-           DISPLAY "Digite o segundo número: " WITH NO ADVANCING.
-           ACCEPT NUMERO-2.
-           
-           COMPUTE SOMA = NUMERO-1 + NUMERO-2.
-           
-           DISPLAY "A soma de " NUMERO-1 " e " NUMERO-2 " é " SOMA.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SomaSimples.
+000030 AUTHOR. EQUIPE-DE-PROCESSAMENTO-DE-DADOS.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2024-01-10.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* DATA       AUTOR  DESCRICAO
+000110* ---------- ------ ----------------------------------------------
+000120* 2024-01-10 EPD    PROGRAMA ORIGINAL - SOMA DE DOIS NUMEROS.
+000130* 2026-08-09 EPD    PERMITE VARIOS PARES POR SESSAO, COM TOTAL
+000140*                   GERAL ACUMULADO, ENCERRADO POR SENTINELA.
+000150* 2026-08-09 EPD    VALIDA AS ENTRADAS ANTES DO CALCULO E GRAVA
+000160*                   AS REJEICOES NO ARQUIVO DE EXCECOES.
+000170* 2026-08-09 EPD    ACEITA VALORES COM SINAL (CREDITO/DEBITO) -
+000180*                   NUMERO-1, NUMERO-2 E SOMA PASSAM A SER
+000190*                   CAMPOS PIC S9 COM SINAL DIGITADO A PARTE.
+000200* 2026-08-09 EPD    GRAVA CADA CALCULO NO JORNAL DE AUDITORIA
+000210*                   PERMANENTE, COM DATA/HORA E ID DO OPERADOR.
+000215* 2026-08-09 EPD    LE UM ARQUIVO DE PARAMETROS NA INICIALIZACAO
+000216*                   (SENTINELA, LABEL DE UNIDADE E NOME DO
+000217*                   ARQUIVO DE AUDITORIA), MANTIDO PELO SOMAPARM.
+000220*----------------------------------------------------------------
+000230
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SPECIAL-NAMES.
+000270     DECIMAL-POINT IS COMMA.
+000280
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+000320         ORGANIZATION IS SEQUENTIAL.
+000330     SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-NOME-ARQ-AUDITORIA
+000340         ORGANIZATION IS SEQUENTIAL.
+000345     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+000346         ORGANIZATION IS SEQUENTIAL
+000347         FILE STATUS IS WS-STATUS-PARM.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  EXCEPTION-FILE
+000390     LABEL RECORDS ARE STANDARD
+000400     RECORD CONTAINS 58 CHARACTERS.
+000410 COPY EXCPREC.
+000420
+000430 FD  AUDIT-FILE
+000440     LABEL RECORDS ARE STANDARD
+000450     RECORD CONTAINS 50 CHARACTERS.
+000460 COPY AUDITREC.
+000470
+000475 FD  PARM-FILE
+000476     LABEL RECORDS ARE STANDARD
+000477     RECORD CONTAINS 50 CHARACTERS.
+000478 COPY PARMREC.
+000479
+000480 WORKING-STORAGE SECTION.
+000490*----------------------------------------------------------------
+000500* CAMPOS DE ENTRADA DO PAR CORRENTE
+000510*----------------------------------------------------------------
+000520 01  WS-ENTRADA-1               PIC X(4).
+000530 01  WS-ENTRADA-2               PIC X(4).
+000540 01  WS-MAGNITUDE-1             PIC 9(4).
+000550 01  WS-MAGNITUDE-2             PIC 9(4).
+000560 01  WS-SINAL-1                 PIC X(01).
+000570 01  WS-SINAL-2                 PIC X(01).
+000580 01  NUMERO-1                   PIC S9(4)
+000590     SIGN IS TRAILING SEPARATE CHARACTER.
+000600 01  NUMERO-2                   PIC S9(4)
+000610     SIGN IS TRAILING SEPARATE CHARACTER.
+000620 01  SOMA                       PIC S9(5)
+000630     SIGN IS TRAILING SEPARATE CHARACTER.
+000640
+000650*----------------------------------------------------------------
+000660* CONTROLE DE SESSAO
+000670*----------------------------------------------------------------
+000680 77  WS-VALOR-SENTINELA         PIC 9(4) VALUE 9999.
+000690 77  WS-TOTAL-GERAL             PIC S9(7)
+000700     SIGN IS TRAILING SEPARATE CHARACTER VALUE ZEROS.
+000710 77  WS-QTDE-PARES              PIC 9(5) VALUE ZEROS.
+000715
+000716*----------------------------------------------------------------
+000717* CONFIGURACOES LIDAS DO ARQUIVO DE PARAMETROS (SOMAPARM)
+000718*----------------------------------------------------------------
+000719 77  WS-LABEL-UNIDADE           PIC X(10) VALUE SPACES.
+000720 77  WS-NOME-ARQ-AUDITORIA      PIC X(08) VALUE "AUDTFILE".
+000721 77  WS-DATA-EXECUCAO           PIC 9(08) VALUE ZEROS.
+000722 77  WS-STATUS-PARM             PIC X(02) VALUE "00".
+000730 01  WS-SWITCHES.
+000740     05  WS-FIM-SESSAO-SW       PIC X(01) VALUE 'N'.
+000750         88  WS-FIM-SESSAO      VALUE 'S'.
+000760     05  WS-CAMPO-VALIDO-SW     PIC X(01) VALUE 'N'.
+000770         88  WS-CAMPO-VALIDO    VALUE 'S'.
+000780     05  WS-SINAL-VALIDO-SW     PIC X(01) VALUE 'N'.
+000790         88  WS-SINAL-VALIDO    VALUE 'S'.
+000800
+000810*----------------------------------------------------------------
+000820* AREA DE TRABALHO PARA REGISTRO DE EXCECAO
+000830*----------------------------------------------------------------
+000840 01  WS-EXCECAO.
+000850     05  WS-EXCP-CAMPO          PIC X(10).
+000860     05  WS-EXCP-VALOR          PIC X(10).
+000870
+000880*----------------------------------------------------------------
+000890* IDENTIFICACAO DO OPERADOR PARA O JORNAL DE AUDITORIA
+000900*----------------------------------------------------------------
+000910 01  WS-OPERADOR-ID             PIC X(08).
+000920
+000930 PROCEDURE DIVISION.
+000940*----------------------------------------------------------------
+000950 0000-MAINLINE.
+000960*----------------------------------------------------------------
+000970     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000980     PERFORM 2000-PROCESSAR-PAR THRU 2000-EXIT
+000990         UNTIL WS-FIM-SESSAO.
+001000     PERFORM 9000-ENCERRAR THRU 9000-EXIT.
+001010     STOP RUN.
+001020
+001030*----------------------------------------------------------------
+001040* 1000-INICIALIZAR - PREPARA A SESSAO DE CALCULO
+001050*----------------------------------------------------------------
+001060 1000-INICIALIZAR.
+001070     MOVE ZEROS TO WS-TOTAL-GERAL.
+001080     MOVE ZEROS TO WS-QTDE-PARES.
+001090     MOVE 'N' TO WS-FIM-SESSAO-SW.
+001095     PERFORM 1050-LER-PARAMETROS THRU 1050-EXIT.
+001100     DISPLAY "Digite o ID do operador: " WITH NO ADVANCING.
+001110     ACCEPT WS-OPERADOR-ID.
+001120     OPEN EXTEND EXCEPTION-FILE.
+001130     OPEN EXTEND AUDIT-FILE.
+001140 1000-EXIT.
+001150     EXIT.
+001151
+001152*----------------------------------------------------------------
+001153* 1050-LER-PARAMETROS - LE O REGISTRO DE PARAMETROS DE EXECUCAO
+001154*                       MANTIDO PELO SOMAPARM. SE O ARQUIVO NAO
+001155*                       EXISTIR OU ESTIVER VAZIO, PERMANECEM OS
+001156*                       VALORES-PADRAO DA WORKING-STORAGE.
+001157*----------------------------------------------------------------
+001158 1050-LER-PARAMETROS.
+001159     OPEN INPUT PARM-FILE.
+001159     IF WS-STATUS-PARM NOT = "00"
+001159         GO TO 1050-EXIT
+001159     END-IF.
+001160     READ PARM-FILE
+001161         AT END
+001162             CLOSE PARM-FILE
+001163             GO TO 1050-EXIT
+001164     END-READ.
+001165     MOVE PARM-VALOR-SENTINELA TO WS-VALOR-SENTINELA.
+001166     MOVE PARM-LABEL-UNIDADE TO WS-LABEL-UNIDADE.
+001167     MOVE PARM-NOME-ARQ-AUDITORIA TO WS-NOME-ARQ-AUDITORIA.
+001167     MOVE PARM-DATA-EXECUCAO TO WS-DATA-EXECUCAO.
+001168     CLOSE PARM-FILE.
+001169 1050-EXIT.
+001170     EXIT.
+001160
+001170*----------------------------------------------------------------
+001180* 2000-PROCESSAR-PAR - LE UM PAR, SOMA E ACUMULA NO TOTAL GERAL
+001190*----------------------------------------------------------------
+001200 2000-PROCESSAR-PAR.
+001210     MOVE 'N' TO WS-CAMPO-VALIDO-SW.
+001220     PERFORM 2100-OBTER-NUMERO-1 THRU 2100-EXIT
+001230         UNTIL WS-CAMPO-VALIDO.
+001240
+001250     IF WS-FIM-SESSAO
+001260         GO TO 2000-EXIT
+001270     END-IF.
+001280
+001290     MOVE 'N' TO WS-CAMPO-VALIDO-SW.
+001300     PERFORM 2200-OBTER-NUMERO-2 THRU 2200-EXIT
+001310         UNTIL WS-CAMPO-VALIDO.
+001320
+001330     COMPUTE SOMA = NUMERO-1 + NUMERO-2.
+001340     ADD 1 TO WS-QTDE-PARES.
+001350     ADD SOMA TO WS-TOTAL-GERAL.
+001360     PERFORM 2800-REGISTRAR-AUDITORIA THRU 2800-EXIT.
+001370
+001380     DISPLAY "A soma de " NUMERO-1 " e " NUMERO-2 " é " SOMA
+001385             " " WS-LABEL-UNIDADE.
+001390 2000-EXIT.
+001400     EXIT.
+001410
+001420*----------------------------------------------------------------
+001430* 2100-OBTER-NUMERO-1 - LE, VALIDA E APLICA O SINAL DO PRIMEIRO
+001440*                       NUMERO DO PAR
+001450*----------------------------------------------------------------
+001460 2100-OBTER-NUMERO-1.
+001470     DISPLAY "Digite o primeiro número (" WS-VALOR-SENTINELA
+001480             " para encerrar): " WITH NO ADVANCING.
+001490     ACCEPT WS-ENTRADA-1.
+001500
+001510     IF WS-ENTRADA-1 IS NOT NUMERIC
+001520         DISPLAY "*** VALOR INVALIDO [" WS-ENTRADA-1
+001530                 "] - DIGITE APENAS NUMEROS ***"
+001540         MOVE "NUMERO-1" TO WS-EXCP-CAMPO
+001550         MOVE WS-ENTRADA-1 TO WS-EXCP-VALOR
+001560         PERFORM 2900-REGISTRAR-EXCECAO THRU 2900-EXIT
+001570         GO TO 2100-EXIT
+001580     END-IF.
+001590
+001600     MOVE WS-ENTRADA-1 TO WS-MAGNITUDE-1.
+001610     IF WS-MAGNITUDE-1 = WS-VALOR-SENTINELA
+001620         SET WS-FIM-SESSAO TO TRUE
+001630         SET WS-CAMPO-VALIDO TO TRUE
+001640         GO TO 2100-EXIT
+001650     END-IF.
+001660
+001670     MOVE 'N' TO WS-SINAL-VALIDO-SW.
+001680     PERFORM 2150-OBTER-SINAL-1 THRU 2150-EXIT
+001690         UNTIL WS-SINAL-VALIDO.
+001700     IF WS-SINAL-1 = '-'
+001710         COMPUTE NUMERO-1 = WS-MAGNITUDE-1 * -1
+001720     ELSE
+001730         MOVE WS-MAGNITUDE-1 TO NUMERO-1
+001740     END-IF.
+001750     SET WS-CAMPO-VALIDO TO TRUE.
+001760 2100-EXIT.
+001770     EXIT.
+001780
+001790*----------------------------------------------------------------
+001800* 2150-OBTER-SINAL-1 - LE E VALIDA O SINAL DO PRIMEIRO NUMERO
+001810*----------------------------------------------------------------
+001820 2150-OBTER-SINAL-1.
+001830     DISPLAY "Sinal do 1o número (+ crédito, - débito) [+]: "
+001840             WITH NO ADVANCING.
+001850     ACCEPT WS-SINAL-1.
+001860     IF WS-SINAL-1 = SPACE
+001870         MOVE '+' TO WS-SINAL-1
+001880     END-IF.
+001890     IF WS-SINAL-1 = '+' OR WS-SINAL-1 = '-'
+001900         SET WS-SINAL-VALIDO TO TRUE
+001910     ELSE
+001920         DISPLAY "*** SINAL INVALIDO [" WS-SINAL-1
+001930                 "] - USE + OU - ***"
+001940         MOVE "SINAL-1" TO WS-EXCP-CAMPO
+001950         MOVE WS-SINAL-1 TO WS-EXCP-VALOR
+001960         PERFORM 2900-REGISTRAR-EXCECAO THRU 2900-EXIT
+001970     END-IF.
+001980 2150-EXIT.
+001990     EXIT.
+002000
+002010*----------------------------------------------------------------
+002020* 2200-OBTER-NUMERO-2 - LE, VALIDA E APLICA O SINAL DO SEGUNDO
+002030*                       NUMERO DO PAR
+002040*----------------------------------------------------------------
+002050 2200-OBTER-NUMERO-2.
+002060     DISPLAY "Digite o segundo número: " WITH NO ADVANCING.
+002070     ACCEPT WS-ENTRADA-2.
+002080
+002090     IF WS-ENTRADA-2 IS NOT NUMERIC
+002100         DISPLAY "*** VALOR INVALIDO [" WS-ENTRADA-2
+002110                 "] - DIGITE APENAS NUMEROS ***"
+002120         MOVE "NUMERO-2" TO WS-EXCP-CAMPO
+002130         MOVE WS-ENTRADA-2 TO WS-EXCP-VALOR
+002140         PERFORM 2900-REGISTRAR-EXCECAO THRU 2900-EXIT
+002150         GO TO 2200-EXIT
+002160     END-IF.
+002170
+002180     MOVE WS-ENTRADA-2 TO WS-MAGNITUDE-2.
+002190     MOVE 'N' TO WS-SINAL-VALIDO-SW.
+002200     PERFORM 2250-OBTER-SINAL-2 THRU 2250-EXIT
+002210         UNTIL WS-SINAL-VALIDO.
+002220     IF WS-SINAL-2 = '-'
+002230         COMPUTE NUMERO-2 = WS-MAGNITUDE-2 * -1
+002240     ELSE
+002250         MOVE WS-MAGNITUDE-2 TO NUMERO-2
+002260     END-IF.
+002270     SET WS-CAMPO-VALIDO TO TRUE.
+002280 2200-EXIT.
+002290     EXIT.
+002300
+002310*----------------------------------------------------------------
+002320* 2250-OBTER-SINAL-2 - LE E VALIDA O SINAL DO SEGUNDO NUMERO
+002330*----------------------------------------------------------------
+002340 2250-OBTER-SINAL-2.
+002350     DISPLAY "Sinal do 2o número (+ crédito, - débito) [+]: "
+002360             WITH NO ADVANCING.
+002370     ACCEPT WS-SINAL-2.
+002380     IF WS-SINAL-2 = SPACE
+002390         MOVE '+' TO WS-SINAL-2
+002400     END-IF.
+002410     IF WS-SINAL-2 = '+' OR WS-SINAL-2 = '-'
+002420         SET WS-SINAL-VALIDO TO TRUE
+002430     ELSE
+002440         DISPLAY "*** SINAL INVALIDO [" WS-SINAL-2
+002450                 "] - USE + OU - ***"
+002460         MOVE "SINAL-2" TO WS-EXCP-CAMPO
+002470         MOVE WS-SINAL-2 TO WS-EXCP-VALOR
+002480         PERFORM 2900-REGISTRAR-EXCECAO THRU 2900-EXIT
+002490     END-IF.
+002500 2250-EXIT.
+002510     EXIT.
+002520
+002530*----------------------------------------------------------------
+002540* 2800-REGISTRAR-AUDITORIA - GRAVA O PAR CALCULADO NO JORNAL DE
+002550*                            AUDITORIA PERMANENTE
+002560*----------------------------------------------------------------
+002570 2800-REGISTRAR-AUDITORIA.
+002580     MOVE NUMERO-1 TO AUDIT-NUMERO-1.
+002590     MOVE NUMERO-2 TO AUDIT-NUMERO-2.
+002600     MOVE SOMA TO AUDIT-SOMA.
+002605     IF WS-DATA-EXECUCAO = ZEROS
+002606         ACCEPT AUDIT-DATA-EXECUCAO FROM DATE YYYYMMDD
+002607     ELSE
+002608         MOVE WS-DATA-EXECUCAO TO AUDIT-DATA-EXECUCAO
+002609     END-IF.
+002620     ACCEPT AUDIT-HORA-EXECUCAO FROM TIME.
+002630     MOVE WS-OPERADOR-ID TO AUDIT-OPERADOR-ID.
+002640     WRITE AUDIT-RECORD.
+002650 2800-EXIT.
+002660     EXIT.
+002670
+002680*----------------------------------------------------------------
+002690* 2900-REGISTRAR-EXCECAO - GRAVA UMA ENTRADA REJEITADA NO
+002700*                          ARQUIVO DE EXCECOES
+002710*----------------------------------------------------------------
+002720 2900-REGISTRAR-EXCECAO.
+002730     MOVE "SOMASMPL" TO EXCP-PROGRAMA.
+002740     MOVE WS-EXCP-CAMPO TO EXCP-CAMPO.
+002750     MOVE WS-EXCP-VALOR TO EXCP-VALOR-DIGITADO.
+002755     IF WS-DATA-EXECUCAO = ZEROS
+002756         ACCEPT EXCP-DATA FROM DATE YYYYMMDD
+002757     ELSE
+002758         MOVE WS-DATA-EXECUCAO TO EXCP-DATA
+002759     END-IF.
+002770     ACCEPT EXCP-HORA FROM TIME.
+002780     WRITE EXCEPTION-RECORD.
+002790 2900-EXIT.
+002800     EXIT.
+002810
+002820*----------------------------------------------------------------
+002830* 9000-ENCERRAR - EXIBE O TOTAL GERAL DA SESSAO E FINALIZA
+002840*----------------------------------------------------------------
+002850 9000-ENCERRAR.
+002860     CLOSE EXCEPTION-FILE.
+002870     CLOSE AUDIT-FILE.
+002880     DISPLAY "----------------------------------------".
+002890     DISPLAY "Pares processados nesta sessão : "
+002900             WS-QTDE-PARES.
+002910     DISPLAY "Total geral da sessão .......... "
+002920             WS-TOTAL-GERAL " " WS-LABEL-UNIDADE.
+002930 9000-EXIT.
+002940     EXIT.
