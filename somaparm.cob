@@ -0,0 +1,148 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SOMAPARM.
+000030 AUTHOR. EQUIPE-DE-PROCESSAMENTO-DE-DADOS.
+000040 INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* DATA       AUTOR  DESCRICAO
+000110* ---------- ------ ----------------------------------------------
+000120* 2026-08-09 EPD    PROGRAMA ORIGINAL - MANUTENCAO INTERATIVA DO
+000130*                   REGISTRO UNICO DE PARAMETROS DE EXECUCAO DO
+000140*                   SOMASMPL/SOMABAT (PARMFILE).
+000145* 2026-08-09 EPD    VALIDA A DATA DE EXECUCAO E O VALOR SENTINELA
+000146*                   COMO NUMERICOS, REPETINDO A PERGUNTA EM VEZ
+000147*                   DE GRAVAR CONTEUDO INVALIDO NO PARMFILE.
+000150*----------------------------------------------------------------
+000160
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SPECIAL-NAMES.
+000200     DECIMAL-POINT IS COMMA.
+000210
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+000250         ORGANIZATION IS SEQUENTIAL.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  PARM-FILE
+000300     LABEL RECORDS ARE STANDARD
+000310     RECORD CONTAINS 50 CHARACTERS.
+000320 COPY PARMREC.
+000330
+000340 WORKING-STORAGE SECTION.
+000350*----------------------------------------------------------------
+000360* AREA DE TRABALHO PARA A DIGITACAO DOS PARAMETROS
+000370*----------------------------------------------------------------
+000380 01  WS-PARM-ENTRADA.
+000390     05  WS-DATA-EXECUCAO       PIC 9(08).
+000400     05  WS-LABEL-UNIDADE       PIC X(10).
+000410     05  WS-VALOR-SENTINELA     PIC 9(04).
+000420     05  WS-NOME-ARQ-AUDITORIA  PIC X(08).
+000430     05  WS-NOME-ARQ-INTERFACE  PIC X(08).
+000435
+000436 01  WS-SWITCHES.
+000437     05  WS-CAMPO-VALIDO-SW     PIC X(01) VALUE 'N'.
+000438         88  WS-CAMPO-VALIDO    VALUE 'S'.
+000440
+000450 PROCEDURE DIVISION.
+000460*----------------------------------------------------------------
+000470 0000-MAINLINE.
+000480*----------------------------------------------------------------
+000490     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000500     PERFORM 2000-DIGITAR-PARAMETROS THRU 2000-EXIT.
+000510     PERFORM 3000-GRAVAR-PARAMETROS THRU 3000-EXIT.
+000520     PERFORM 9000-ENCERRAR THRU 9000-EXIT.
+000530     STOP RUN.
+000540
+000550*----------------------------------------------------------------
+000560* 1000-INICIALIZAR - APRESENTA O CABECALHO DA TELA DE MANUTENCAO
+000570*----------------------------------------------------------------
+000580 1000-INICIALIZAR.
+000590     DISPLAY "------------------------------------------------".
+000600     DISPLAY "  SOMAPARM - MANUTENCAO DOS PARAMETROS DO SOMASMPL".
+000610     DISPLAY "------------------------------------------------".
+000620 1000-EXIT.
+000630     EXIT.
+000640
+000650*----------------------------------------------------------------
+000660* 2000-DIGITAR-PARAMETROS - SOLICITA AO OPERADOR CADA CAMPO DO
+000670*                           REGISTRO DE PARAMETROS
+000680*----------------------------------------------------------------
+000690 2000-DIGITAR-PARAMETROS.
+000695     MOVE 'N' TO WS-CAMPO-VALIDO-SW.
+000696     PERFORM 2100-OBTER-DATA-EXECUCAO THRU 2100-EXIT
+000697         UNTIL WS-CAMPO-VALIDO.
+000720     DISPLAY "LABEL DA UNIDADE MONETARIA ... " WITH NO ADVANCING.
+000730     ACCEPT WS-LABEL-UNIDADE.
+000735     MOVE 'N' TO WS-CAMPO-VALIDO-SW.
+000736     PERFORM 2150-OBTER-VALOR-SENTINELA THRU 2150-EXIT
+000737         UNTIL WS-CAMPO-VALIDO.
+000760     DISPLAY "NOME DO ARQUIVO DE AUDITORIA . " WITH NO ADVANCING.
+000770     ACCEPT WS-NOME-ARQ-AUDITORIA.
+000780     DISPLAY "NOME DO ARQUIVO DE INTERFACE  " WITH NO ADVANCING.
+000790     ACCEPT WS-NOME-ARQ-INTERFACE.
+000800 2000-EXIT.
+000810     EXIT.
+000811
+000812*----------------------------------------------------------------
+000813* 2100-OBTER-DATA-EXECUCAO - LE E VALIDA A DATA DE EXECUCAO
+000814*----------------------------------------------------------------
+000815 2100-OBTER-DATA-EXECUCAO.
+000816     DISPLAY "DATA DE EXECUCAO (AAAAMMDD) ... " WITH NO ADVANCING.
+000817     ACCEPT WS-DATA-EXECUCAO.
+000818     IF WS-DATA-EXECUCAO IS NOT NUMERIC
+000819         DISPLAY "*** VALOR INVALIDO [" WS-DATA-EXECUCAO
+000820                 "] - DIGITE APENAS NUMEROS (OU ZEROS) ***"
+000821         GO TO 2100-EXIT
+000822     END-IF.
+000823     SET WS-CAMPO-VALIDO TO TRUE.
+000824 2100-EXIT.
+000825     EXIT.
+000826
+000827*----------------------------------------------------------------
+000828* 2150-OBTER-VALOR-SENTINELA - LE E VALIDA O VALOR SENTINELA
+000829*----------------------------------------------------------------
+000830 2150-OBTER-VALOR-SENTINELA.
+000831     DISPLAY "VALOR SENTINELA (ENCERRAR) ... " WITH NO ADVANCING.
+000832     ACCEPT WS-VALOR-SENTINELA.
+000833     IF WS-VALOR-SENTINELA IS NOT NUMERIC
+000834         DISPLAY "*** VALOR INVALIDO [" WS-VALOR-SENTINELA
+000835                 "] - DIGITE APENAS NUMEROS ***"
+000836         GO TO 2150-EXIT
+000837     END-IF.
+000838     SET WS-CAMPO-VALIDO TO TRUE.
+000839 2150-EXIT.
+000840     EXIT.
+000841
+000830*----------------------------------------------------------------
+000840* 3000-GRAVAR-PARAMETROS - GRAVA O REGISTRO UNICO DE PARAMETROS,
+000850*                          SUBSTITUINDO O CONTEUDO ANTERIOR DO
+000860*                          PARMFILE
+000870*----------------------------------------------------------------
+000880 3000-GRAVAR-PARAMETROS.
+000885     INITIALIZE PARM-RECORD.
+000890     MOVE WS-DATA-EXECUCAO      TO PARM-DATA-EXECUCAO.
+000900     MOVE WS-LABEL-UNIDADE      TO PARM-LABEL-UNIDADE.
+000910     MOVE WS-VALOR-SENTINELA    TO PARM-VALOR-SENTINELA.
+000920     MOVE WS-NOME-ARQ-AUDITORIA TO PARM-NOME-ARQ-AUDITORIA.
+000930     MOVE WS-NOME-ARQ-INTERFACE TO PARM-NOME-ARQ-INTERFACE.
+000950     OPEN OUTPUT PARM-FILE.
+000960     WRITE PARM-RECORD.
+000970     CLOSE PARM-FILE.
+000980 3000-EXIT.
+000990     EXIT.
+001000
+001010*----------------------------------------------------------------
+001020* 9000-ENCERRAR - CONFIRMA A GRAVACAO AO OPERADOR
+001030*----------------------------------------------------------------
+001040 9000-ENCERRAR.
+001050     DISPLAY "------------------------------------------------".
+001060     DISPLAY "PARAMETROS GRAVADOS COM SUCESSO NO PARMFILE.".
+001070     DISPLAY "------------------------------------------------".
+001080 9000-EXIT.
+001090     EXIT.
